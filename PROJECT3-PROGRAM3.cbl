@@ -12,16 +12,49 @@
            SELECT  STUDENT-FILE-IN
                 ASSIGN TO "C:\COBOL\INDEXED-STUFILE"
                 ORGANIZATION IS INDEXED
-                   ACCESS MODE IS SEQUENTIAL
+                   ACCESS MODE IS DYNAMIC
                    RECORD KEY IS STUDENT-NUMBER
                    FILE STATUS IS STATUS-FIELD.
            SELECT  PROGRAM-FILE-IN
-                ASSIGN TO "C:\COBOL\PROGRAM.TXT"
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ASSIGN TO "C:\COBOL\PROGRAM-FILE"
+                ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS PROGRAM-CODE
+                   FILE STATUS IS STATUS-FIELD-PROGRAM.
+           SELECT  COURSE-CREDIT-FILE-IN
+                ASSIGN TO "C:\COBOL\COURSE-CREDIT"
+                ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS COURSE-CODE
+                   FILE STATUS IS STATUS-FIELD-COURSE.
            SELECT   STUDENT-REPORT-OUT
                  ASSIGN TO "C:\COBOL\REPORT.TXT"
                  ORGANIZATION IS LINE SEQUENTIAL.
-                 
+           SELECT  TUITION-PAYMENT-FILE-IN
+                ASSIGN TO "C:\COBOL\TUITION-PAYMENTS.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS STATUS-FIELD-PAYMENT.
+           SELECT   RECON-REPORT-OUT
+                 ASSIGN TO "C:\COBOL\RECON.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   PROBATION-REPORT-OUT
+                 ASSIGN TO "C:\COBOL\PROBATION.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   ERROR-LOG-FILE-OUT
+                 ASSIGN TO "C:\COBOL\ERROR-LOG.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   CHECKPOINT-FILE-IO
+                 ASSIGN TO "C:\COBOL\CHECKPOINT.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS STATUS-FIELD-CHECKPOINT.
+           SELECT   EXTRACT-FILE-OUT
+                 ASSIGN TO "C:\COBOL\EXTRACT.CSV"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   RECON-STATUS-FILE-IO
+                 ASSIGN TO "C:\COBOL\RECON-STATUS.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS STATUS-FIELD-RECON.
+
        DATA DIVISION.
        FILE  SECTION.
        FD  STUDENT-FILE-IN.
@@ -40,32 +73,191 @@
            05   COURSE-AVERAGE-4  PIC 9(3).
            05   COURSE-CODE-5     PIC X(7).
            05   COURSE-AVERAGE-5  PIC 9(3).
+           05   CREDIT-BALANCE    PIC 9(4)V99.
 
        FD  PROGRAM-FILE-IN.
        01 PROGRAM-RECORD.
            05   PROGRAM-CODE      PIC X(5).
            05   PROGRAM-NAME      PIC X(20).
-           
+
+       FD  COURSE-CREDIT-FILE-IN.
+       01 COURSE-CREDIT-RECORD.
+           05   COURSE-CODE       PIC X(7).
+           05   CREDIT-HOURS      PIC 9(2).
+
        FD  STUDENT-REPORT-OUT.
        01  STUDENT-REPORT.
            05   REPORT-LINE       PIC X(100).
-           
+
+       FD  TUITION-PAYMENT-FILE-IN.
+       01 TUITION-PAYMENT-RECORD.
+           05   PAYMENT-STUDENT-NUMBER  PIC 9(6).
+           05   PAYMENT-DATE            PIC 9(8).
+           05   PAYMENT-AMOUNT          PIC 9(4)V99.
+
+       FD  RECON-REPORT-OUT.
+       01  RECON-REPORT.
+           05   RECON-LINE        PIC X(100).
+
+       FD  PROBATION-REPORT-OUT.
+       01  PROBATION-REPORT.
+           05   PROBATION-LINE    PIC X(100).
+
+       FD  ERROR-LOG-FILE-OUT.
+       01  ERROR-LOG-RECORD.
+           05   ERROR-LOG-TEXT    PIC X(100).
+
+       FD  CHECKPOINT-FILE-IO.
+       01  CHECKPOINT-RECORD.
+           05   CKPT-STUDENT-NUMBER   PIC 9(6).
+           05   CKPT-RECORD-COUNT     PIC 9(6).
+           05   CKPT-PROBATION-COUNT  PIC 9(4).
+           05   CKPT-PAYMENT-READ-COUNT      PIC 9(4).
+           05   CKPT-PAYMENT-APPLIED-COUNT   PIC 9(4).
+           05   CKPT-PAYMENT-UNMATCHED-COUNT PIC 9(4).
+
+       FD  EXTRACT-FILE-OUT.
+       01  EXTRACT-RECORD.
+           05   EXTRACT-LINE      PIC X(100).
+
+       FD  RECON-STATUS-FILE-IO.
+       01  RECON-STATUS-RECORD.
+           05   RECON-STATUS-TEXT  PIC X(30).
+
        WORKING-STORAGE SECTION.
         01  CONTROL-FIELDS.
-           05   EOF-FLAG-STUDENT    PIC X(3).
-           05   EOF-FLAG-PROGRAM    PIC X(3).
-           05   FOUND-FLAG          PIC X(3).
-           05   SUB-1               PIC 9(2).
-           05   SUB-2               PIC 9(2).
-           05   STATUS-FIELD        PIC X(2).
-           
-       01  STUDENT-READ-COUNT    PIC 9(2)  VALUE 0.
-       01  STUDENT-WRITE-COUNT   PIC 9(2)  VALUE 0.
+           05   EOF-FLAG-STUDENT      PIC X(3).
+           05   EOF-FLAG-PAYMENT      PIC X(3).
+           05   EOF-FLAG-CHECKPOINT   PIC X(3).
+           05   EOF-FLAG-REBUILD      PIC X(3).
+           05   SUBTOTAL-FOUND-FLAG   PIC X(3).
+           05   RECON-ALREADY-DONE    PIC X(3).
+           05   STATUS-FIELD          PIC X(2).
+           05   STATUS-FIELD-COURSE   PIC X(2).
+           05   STATUS-FIELD-PROGRAM  PIC X(2).
+           05   STATUS-FIELD-PAYMENT  PIC X(2).
+           05   STATUS-FIELD-CHECKPOINT PIC X(2).
+           05   STATUS-FIELD-RECON    PIC X(2).
+           05   SUB-3                 PIC 9(2).
+
+       01  STUDENT-READ-COUNT    PIC 9(6)  VALUE 0.
+       01  STUDENT-WRITE-COUNT   PIC 9(6)  VALUE 0.
       ******************************************************************
-      *Copy the structure of the Program Table from external  
+      *Checkpoint/restart for the student report pass. Every
+      *CHECKPOINT-INTERVAL detail lines, 343-WRITE-CHECKPOINT-RECORD
+      *appends the last STUDENT-NUMBER processed to CHECKPOINT-FILE-IO.
+      *140-DETERMINE-RESTART-POINT reads any prior checkpoints at the
+      *start of the run so 200-INITIATE-STUDENT-REPORT can START past
+      *the last one already processed instead of starting over.
       ******************************************************************
-       COPY "PROG-TBL.cpy".
-       
+       01  CHECKPOINT-INTERVAL    PIC 9(6)  VALUE 500.
+       01  CHECKPOINT-LAST-NUMBER PIC 9(6)  VALUE 0.
+       01  CKPT-QUOTIENT          PIC 9(6)  VALUE 0.
+       01  CKPT-REMAINDER         PIC 9(6)  VALUE 0.
+      ******************************************************************
+      *Passing-average threshold used by 201-WRITE-STUDENT-REPORT to
+      *route students onto the probation/exception report.
+      ******************************************************************
+       01  PROBATION-THRESHOLD   PIC 9(3)  VALUE 60.
+       01  PROBATION-COUNT       PIC 9(4)  VALUE 0.
+      ******************************************************************
+      *Abnormal FILE STATUS codes against STUDENT-FILE-IN and
+      *PROGRAM-FILE-IN are written to ERROR-LOG-FILE-OUT by
+      *420-LOG-FILE-ERROR instead of being ignored.
+      ******************************************************************
+       01  ERROR-LOG-COUNT       PIC 9(4)  VALUE 0.
+       01  EL-FILE-NAME-HOLD     PIC X(20).
+       01  EL-OPERATION-HOLD     PIC X(10).
+       01  EL-STATUS-HOLD        PIC X(2).
+       01  ERROR-LOG-LINE.
+           05  ELL-FILE-NAME         PIC X(20).
+           05  FILLER                PIC X(2)  VALUE  SPACES.
+           05  ELL-OPERATION         PIC X(10).
+           05  FILLER                PIC X(2)  VALUE  SPACES.
+           05  FILLER                PIC X(8)  VALUE  "STATUS: ".
+           05  ELL-STATUS            PIC X(2).
+           05  FILLER                PIC X(4)  VALUE  SPACES.
+           05  FILLER                PIC X(7)  VALUE  "STU #: ".
+           05  ELL-STUDENT-NUMBER    PIC 9(6).
+      ******************************************************************
+      *Counters for the tuition-payment reconciliation pass performed
+      *by 150-RECONCILE-TUITION-PAYMENTS before the student report runs.
+      ******************************************************************
+       01  PAYMENT-READ-COUNT     PIC 9(4)  VALUE 0.
+       01  PAYMENT-APPLIED-COUNT  PIC 9(4)  VALUE 0.
+       01  PAYMENT-UNMATCHED-COUNT PIC 9(4)  VALUE 0.
+      ******************************************************************
+      *Credit hours for each of the student's 5 course slots, looked
+      *up from COURSE-CREDIT-FILE-IN by 309-LOOKUP-COURSE-CREDITS for
+      *use in the credit-weighted GPA computed by COMPUTE-AVERAGE.
+      ******************************************************************
+       01  CREDIT-HOURS-1        PIC 9(2)  VALUE 0.
+       01  CREDIT-HOURS-2        PIC 9(2)  VALUE 0.
+       01  CREDIT-HOURS-3        PIC 9(2)  VALUE 0.
+       01  CREDIT-HOURS-4        PIC 9(2)  VALUE 0.
+       01  CREDIT-HOURS-5        PIC 9(2)  VALUE 0.
+       01  CREDIT-HOURS-HOLD     PIC 9(2)  VALUE 0.
+      ******************************************************************
+      *Per-program subtotal accumulators, built up by
+      *314-ACCUMULATE-PROGRAM-SUBTOTAL as each detail line is written,
+      *and printed by 315-WRITE-PROGRAM-SUBTOTALS after the last detail
+      *line, along with the grand total across all programs.
+      ******************************************************************
+       01  PROGRAM-SUBTOTAL-COUNT  PIC 9(2)  VALUE 0.
+       01  PST-CURRENT-INDEX       PIC 9(2)  VALUE 0.
+       01  PROGRAM-SUBTOTAL-TABLE.
+           05  PROGRAM-SUBTOTAL-ENTRY  OCCURS 50 TIMES.
+               10  PST-PROGRAM-CODE     PIC X(5).
+               10  PST-PROGRAM-NAME     PIC X(20).
+               10  PST-HEADCOUNT        PIC 9(6).
+               10  PST-AVERAGE-TOTAL    PIC 9(8).
+               10  PST-TUITION-TOTAL    PIC 9(9)V99.
+       01  GRAND-HEADCOUNT         PIC 9(6)     VALUE 0.
+       01  GRAND-AVERAGE-TOTAL     PIC 9(8)     VALUE 0.
+       01  GRAND-TUITION-TOTAL     PIC 9(9)V99  VALUE 0.
+
+       01  PROGRAM-SUMMARY-HEADER.
+           05  FILLER   PIC X(22)  VALUE   SPACES.
+           05  FILLER   PIC X(16)  VALUE   "PROGRAM SUMMARY".
+       01  PROGRAM-SUBTOTAL-LINE.
+           05  PSL-PROGRAM-NAME     PIC X(20).
+           05  FILLER               PIC X(2)  VALUE  SPACES.
+           05  FILLER               PIC X(6)  VALUE  "COUNT:".
+           05  PSL-HEADCOUNT        PIC ZZZZZ9.
+           05  FILLER               PIC X(2)  VALUE  SPACES.
+           05  FILLER               PIC X(9)  VALUE  "AVG GPA:".
+           05  PSL-AVERAGE          PIC ZZ9.
+           05  FILLER               PIC X(2)  VALUE  SPACES.
+           05  FILLER               PIC X(8)  VALUE  "TUITION:".
+           05  PSL-TUITION          PIC ZZZ,ZZZ,ZZ9.99.
+       01  PROBATION-DETAIL-LINE.
+           05  PDL-STUDENT-NUMBER      PIC 9(6).
+           05  FILLER                  PIC X(4)  VALUE  SPACES.
+           05  PDL-STUDENT-NAME        PIC X(40).
+           05  FILLER                  PIC X(2)  VALUE  SPACES.
+           05  PDL-PROGRAM-OF-STUDY    PIC X(5).
+           05  FILLER                  PIC X(4)  VALUE  SPACES.
+           05  PDL-AVERAGE             PIC ZZ9.
+       01  PROBATION-REPORT-HEADER.
+           05  FILLER   PIC X(10)  VALUE   "STUDENT #".
+           05  FILLER   PIC X(40)  VALUE   "NAME".
+           05  FILLER   PIC X(2)   VALUE   SPACES.
+           05  FILLER   PIC X(9)   VALUE   "PROGRAM".
+           05  FILLER   PIC X(4)   VALUE   SPACES.
+           05  FILLER   PIC X(7)   VALUE   "AVERAGE".
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(20) VALUE  "GRAND TOTAL".
+           05  FILLER               PIC X(2)  VALUE  SPACES.
+           05  FILLER               PIC X(6)  VALUE  "COUNT:".
+           05  GTL-HEADCOUNT        PIC ZZZZZ9.
+           05  FILLER               PIC X(2)  VALUE  SPACES.
+           05  FILLER               PIC X(9)  VALUE  "AVG GPA:".
+           05  GTL-AVERAGE          PIC ZZ9.
+           05  FILLER               PIC X(2)  VALUE  SPACES.
+           05  FILLER               PIC X(8)  VALUE  "TUITION:".
+           05  GTL-TUITION          PIC ZZZ,ZZZ,ZZ9.99.
+
        01  STUDENT-REPORT-LINE.
            05  REPORT-STUDENT-NAME PIC X(40).
            05  FILLER              PIC X(2)  VALUE   SPACES.
@@ -83,88 +275,563 @@
            05  FILLER   PIC X(10)   VALUE   SPACES.
            05  FILLER   PIC X(12)   VALUE   "TUITION OWED".
 
+       01  RECON-DETAIL-LINE.
+           05  RD-STUDENT-NUMBER   PIC 9(6).
+           05  FILLER              PIC X(4)  VALUE   SPACES.
+           05  RD-STATUS-LABEL     PIC X(14).
+           05  FILLER              PIC X(2)  VALUE   SPACES.
+           05  RD-AMOUNT           PIC Z,ZZ9.99.
+       01  RECON-UNMATCHED-LINE.
+           05  RU-STUDENT-NUMBER   PIC 9(6).
+           05  FILLER              PIC X(4)  VALUE   SPACES.
+           05  FILLER              PIC X(14) VALUE   "NOT ON FILE".
+           05  FILLER              PIC X(2)  VALUE   SPACES.
+           05  RU-AMOUNT           PIC Z,ZZ9.99.
+       01  RECON-REPORT-HEADER.
+           05  FILLER   PIC X(10)  VALUE   "STUDENT #".
+           05  FILLER   PIC X(8)   VALUE   SPACES.
+           05  FILLER   PIC X(14)  VALUE   "STATUS".
+           05  FILLER   PIC X(2)   VALUE   SPACES.
+           05  FILLER   PIC X(6)   VALUE   "AMOUNT".
+      ******************************************************************
+      *Comma-delimited extract written alongside STUDENT-REPORT-OUT by
+      *317-WRITE-EXTRACT-RECORD for finance/registrar systems to load
+      *directly - STUDENT-NUMBER, STUDENT-NAME, PROGRAM-OF-STUDY,
+      *AVERAGE, TUITION-OWED.
+      ******************************************************************
+       01  EXTRACT-AVERAGE-EDIT  PIC ZZ9.
+       01  EXTRACT-TUITION-EDIT  PIC ZZZ9.99.
+       01  EXTRACT-DETAIL-LINE   PIC X(100).
+
        PROCEDURE DIVISION.
       
        100-PRODUCE-STUDENT-REPORT.
+           PERFORM 140-DETERMINE-RESTART-POINT.
+           PERFORM 130-OPEN-ERROR-LOG.
+      ******************************************************************
+      *RECON-STATUS.TXT is a standalone marker written only after
+      *150-RECONCILE-TUITION-PAYMENTS has fully applied every payment
+      *to STUDENT-FILE-IN. Whether a report checkpoint has been written
+      *yet says nothing about reconciliation - the report pass can
+      *abend well before its first checkpoint - so restart skips
+      *reconciliation only when this marker is actually present, not
+      *whenever CHECKPOINT-LAST-NUMBER happens to be zero.
+      ******************************************************************
+           PERFORM 141-CHECK-RECONCILIATION-STATUS.
+           IF RECON-ALREADY-DONE = "NO"
+               PERFORM 150-RECONCILE-TUITION-PAYMENTS
+               PERFORM 151-MARK-RECONCILIATION-COMPLETE
+           END-IF.
            PERFORM 200-INITIATE-STUDENT-REPORT.
            PERFORM 201-WRITE-STUDENT-REPORT
                UNTIL EOF-FLAG-STUDENT = "YES".
            PERFORM  202-TERMINATE-STUDENT-REPORT.
+           PERFORM  131-CLOSE-ERROR-LOG.
            STOP RUN.
            
+       130-OPEN-ERROR-LOG.
+           IF CHECKPOINT-LAST-NUMBER > 0
+               OPEN  EXTEND  ERROR-LOG-FILE-OUT
+           ELSE
+               OPEN  OUTPUT  ERROR-LOG-FILE-OUT
+           END-IF.
+
+       131-CLOSE-ERROR-LOG.
+           CLOSE   ERROR-LOG-FILE-OUT.
+           DISPLAY "Errors logged: " ERROR-LOG-COUNT.
+
+       140-DETERMINE-RESTART-POINT.
+           MOVE 0 TO CHECKPOINT-LAST-NUMBER.
+           MOVE "NO" TO EOF-FLAG-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE-IO.
+           IF STATUS-FIELD-CHECKPOINT = "00"
+               PERFORM 341-READ-CHECKPOINT-RECORD
+               PERFORM 342-SAVE-CHECKPOINT
+                   UNTIL EOF-FLAG-CHECKPOINT = "YES"
+               CLOSE CHECKPOINT-FILE-IO
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE-IO.
+
+       141-CHECK-RECONCILIATION-STATUS.
+           MOVE "NO" TO RECON-ALREADY-DONE.
+           OPEN INPUT RECON-STATUS-FILE-IO.
+           IF STATUS-FIELD-RECON = "00"
+               MOVE "YES" TO RECON-ALREADY-DONE
+               CLOSE RECON-STATUS-FILE-IO
+           END-IF.
+
+       150-RECONCILE-TUITION-PAYMENTS.
+           PERFORM  310-OPEN-RECONCILE-FILES.
+           PERFORM  311-READ-PAYMENT-RECORD.
+           PERFORM  313-APPLY-PAYMENT
+               UNTIL EOF-FLAG-PAYMENT = "YES".
+           PERFORM  312-CLOSE-RECONCILE-FILES.
+
+       151-MARK-RECONCILIATION-COMPLETE.
+           OPEN OUTPUT RECON-STATUS-FILE-IO.
+           MOVE "RECONCILIATION COMPLETE"  TO RECON-STATUS-TEXT.
+           WRITE RECON-STATUS-RECORD.
+           CLOSE RECON-STATUS-FILE-IO.
+
        200-INITIATE-STUDENT-REPORT.
            PERFORM  300-OPEN-FILES.
-           PERFORM  301-READ-STUDENT-RECORD.
-           PERFORM  302-LOAD-PROGRAM-TABLE.
-           PERFORM  303-WRITE-HEADER.
-           
-       201-WRITE-STUDENT-REPORT.    
+      ******************************************************************
+      *When the restart START above finds nothing past
+      *CHECKPOINT-LAST-NUMBER (the prior run already finished),
+      *EOF-FLAG-STUDENT is already "YES" and there is no valid file
+      *position left to read from - skip 301 or it logs a spurious
+      *file error for a normal "nothing left to process" restart.
+      ******************************************************************
+           IF EOF-FLAG-STUDENT NOT = "YES"
+               PERFORM  301-READ-STUDENT-RECORD
+           END-IF.
+           IF CHECKPOINT-LAST-NUMBER = 0
+               PERFORM  303-WRITE-HEADER
+               WRITE PROBATION-REPORT FROM PROBATION-REPORT-HEADER
+           END-IF.
+
+       201-WRITE-STUDENT-REPORT.
            PERFORM  304-SEARCH-PROGRAM-NAME.
+           PERFORM  309-LOOKUP-COURSE-CREDITS.
            PERFORM  305-COMPUTE-AVERAGE.
            PERFORM  306-WRITE-STUDENT-RECORD.
+           IF AVERAGE < PROBATION-THRESHOLD
+               PERFORM 316-WRITE-PROBATION-RECORD
+           END-IF.
+           PERFORM  344-CHECK-CHECKPOINT-INTERVAL.
            PERFORM  301-READ-STUDENT-RECORD.
            
        202-TERMINATE-STUDENT-REPORT.
+           PERFORM 315-WRITE-PROGRAM-SUBTOTALS.
            PERFORM 307-CLOSE-FILES.
            PERFORM 308-DISPLAY-AUDIT-COUNTERS.
            
        300-OPEN-FILES.
            OPEN  I-O  STUDENT-FILE-IN.
+           IF STATUS-FIELD NOT = "00"
+               MOVE "STUDENT-FILE-IN" TO EL-FILE-NAME-HOLD
+               MOVE "OPEN"            TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD      TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
            OPEN  INPUT  PROGRAM-FILE-IN.
-           OPEN  OUTPUT  STUDENT-REPORT-OUT.
-       
+           IF STATUS-FIELD-PROGRAM NOT = "00"
+               MOVE "PROGRAM-FILE-IN"   TO EL-FILE-NAME-HOLD
+               MOVE "OPEN"              TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD-PROGRAM TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
+           OPEN  INPUT  COURSE-CREDIT-FILE-IN.
+           IF STATUS-FIELD-COURSE NOT = "00"
+               MOVE "COURSE-CREDIT-IN"   TO EL-FILE-NAME-HOLD
+               MOVE "OPEN"               TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD-COURSE  TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
+           IF CHECKPOINT-LAST-NUMBER > 0
+               OPEN  EXTEND  STUDENT-REPORT-OUT
+               OPEN  EXTEND  PROBATION-REPORT-OUT
+               OPEN  EXTEND  EXTRACT-FILE-OUT
+               PERFORM 345-REBUILD-SUBTOTALS-ON-RESTART
+               MOVE CHECKPOINT-LAST-NUMBER TO STUDENT-NUMBER
+               START STUDENT-FILE-IN KEY IS GREATER THAN STUDENT-NUMBER
+                 INVALID KEY
+                   MOVE "YES" TO EOF-FLAG-STUDENT
+               END-START
+           ELSE
+               OPEN  OUTPUT  STUDENT-REPORT-OUT
+               OPEN  OUTPUT  PROBATION-REPORT-OUT
+               OPEN  OUTPUT  EXTRACT-FILE-OUT
+           END-IF.
+
        301-READ-STUDENT-RECORD.
-           READ  STUDENT-FILE-IN
+           READ  STUDENT-FILE-IN NEXT RECORD
              AT END  MOVE "YES"  TO EOF-FLAG-STUDENT
                NOT AT END  ADD 1 TO STUDENT-READ-COUNT.
-           
-       302-LOAD-PROGRAM-TABLE.
-           PERFORM 400-LOAD-PROGRAM 
-		     VARYING SUB-1 FROM 1 BY 1 
-               UNTIL SUB-1 > 20 OR EOF-FLAG-PROGRAM = "YES".
-       
+           IF STATUS-FIELD NOT = "00" AND STATUS-FIELD NOT = "10"
+               MOVE "STUDENT-FILE-IN" TO EL-FILE-NAME-HOLD
+               MOVE "READ"            TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD      TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
+
        303-WRITE-HEADER.
            WRITE STUDENT-REPORT FROM STUDENT-REPORT-HEADER.
-           
+
        304-SEARCH-PROGRAM-NAME.
-           MOVE  "NO"  TO FOUND-FLAG.
-           PERFORM 401-SEARCH-PROGRAM
-             VARYING SUB-2 FROM 1 BY 1
-               UNTIL FOUND-FLAG = "YES" OR SUB-2 > 20.
+           MOVE  SPACES  TO SEARCHED-NAME.
+           MOVE  PROGRAM-OF-STUDY  TO PROGRAM-CODE.
+           PERFORM 401-SEARCH-PROGRAM.
 
        305-COMPUTE-AVERAGE.
       ******************************************************************
       *CALL externally executed program COMPUTE-AVERAGE
       ******************************************************************
        CALL "COMPUTE-AVERAGE"
-           USING                                                               
-           AVERAGE, COURSE-AVERAGE-1, COURSE-AVERAGE-2,
-           COURSE-AVERAGE-3, COURSE-AVERAGE-4, COURSE-AVERAGE-5.
-           
+           USING
+           AVERAGE, COURSE-CODE-1, COURSE-AVERAGE-1, CREDIT-HOURS-1,
+           COURSE-CODE-2, COURSE-AVERAGE-2, CREDIT-HOURS-2,
+           COURSE-CODE-3, COURSE-AVERAGE-3, CREDIT-HOURS-3,
+           COURSE-CODE-4, COURSE-AVERAGE-4, CREDIT-HOURS-4,
+           COURSE-CODE-5, COURSE-AVERAGE-5, CREDIT-HOURS-5.
+
        306-WRITE-STUDENT-RECORD.
            MOVE STUDENT-NAME TO REPORT-STUDENT-NAME.
            MOVE TUITION-OWED TO TUITION-OWED-DEC.
            WRITE STUDENT-REPORT FROM STUDENT-REPORT-LINE.
+           PERFORM 317-WRITE-EXTRACT-RECORD.
            ADD 1 TO STUDENT-WRITE-COUNT.
-           
+           PERFORM 314-ACCUMULATE-PROGRAM-SUBTOTAL.
+
+       345-REBUILD-SUBTOTALS-ON-RESTART.
+      ******************************************************************
+      *PROGRAM-SUBTOTAL-TABLE and the GRAND- totals only ever live in
+      *memory, so a checkpoint restart has to rebuild them by replaying
+      *314-ACCUMULATE-PROGRAM-SUBTOTAL for every student already
+      *reported on an earlier run before resuming past
+      *CHECKPOINT-LAST-NUMBER. STUDENT-READ-COUNT/STUDENT-WRITE-COUNT
+      *are NOT touched here - those were already restored from the
+      *checkpoint record itself.
+      ******************************************************************
+           MOVE "NO" TO EOF-FLAG-REBUILD.
+           PERFORM 346-READ-REBUILD-RECORD.
+           PERFORM 347-ACCUMULATE-REBUILD-RECORD
+               UNTIL EOF-FLAG-REBUILD = "YES".
+
+       346-READ-REBUILD-RECORD.
+           READ STUDENT-FILE-IN NEXT RECORD
+             AT END
+               MOVE "YES" TO EOF-FLAG-REBUILD
+             NOT AT END
+               IF STUDENT-NUMBER > CHECKPOINT-LAST-NUMBER
+                   MOVE "YES" TO EOF-FLAG-REBUILD
+               END-IF
+           END-READ.
+           IF STATUS-FIELD NOT = "00" AND STATUS-FIELD NOT = "10"
+               MOVE "STUDENT-FILE-IN" TO EL-FILE-NAME-HOLD
+               MOVE "READ"            TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD      TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
+
+       347-ACCUMULATE-REBUILD-RECORD.
+           PERFORM 304-SEARCH-PROGRAM-NAME.
+           PERFORM 309-LOOKUP-COURSE-CREDITS.
+           PERFORM 305-COMPUTE-AVERAGE.
+           PERFORM 314-ACCUMULATE-PROGRAM-SUBTOTAL.
+           PERFORM 346-READ-REBUILD-RECORD.
+
+       344-CHECK-CHECKPOINT-INTERVAL.
+      ******************************************************************
+      *Run after the probation check so a checkpoint landing on a
+      *probation student's record captures PROBATION-COUNT including
+      *that student, not one short.
+      ******************************************************************
+           DIVIDE STUDENT-WRITE-COUNT BY CHECKPOINT-INTERVAL
+               GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER.
+           IF CKPT-REMAINDER = 0
+               PERFORM 343-WRITE-CHECKPOINT-RECORD
+           END-IF.
+
        307-CLOSE-FILES.
            CLOSE   STUDENT-FILE-IN.
            CLOSE   PROGRAM-FILE-IN.
+           CLOSE   COURSE-CREDIT-FILE-IN.
            CLOSE   STUDENT-REPORT-OUT.
-           
+           CLOSE   PROBATION-REPORT-OUT.
+           CLOSE   EXTRACT-FILE-OUT.
+           CLOSE   CHECKPOINT-FILE-IO.
+
        308-DISPLAY-AUDIT-COUNTERS.
            DISPLAY "Student Records read: " STUDENT-READ-COUNT.
-           DISPLAY "Student Report records written: " 
+           DISPLAY "Student Report records written: "
              STUDENT-WRITE-COUNT.
+           DISPLAY "Students on probation: " PROBATION-COUNT.
+           DISPLAY "Tuition Payments read: " PAYMENT-READ-COUNT.
+           DISPLAY "Tuition Payments applied: " PAYMENT-APPLIED-COUNT.
+           DISPLAY "Tuition Payments unmatched: "
+             PAYMENT-UNMATCHED-COUNT.
            
-       400-LOAD-PROGRAM.
-	       READ PROGRAM-FILE-IN  
-		     AT END  MOVE "YES" TO EOF-FLAG-PROGRAM
-               NOT AT END  MOVE PROGRAM-RECORD TO PROGRAM-TABLE (SUB-1).
-           
-        401-SEARCH-PROGRAM.
-           IF PROGRAM-OF-STUDY  =  PROG-CODE (SUB-2)
-             MOVE "YES" TO FOUND-FLAG
-               MOVE PROG-NAME (SUB-2) TO SEARCHED-NAME.
-           
+       309-LOOKUP-COURSE-CREDITS.
+           MOVE 0 TO CREDIT-HOURS-1.
+           MOVE 0 TO CREDIT-HOURS-2.
+           MOVE 0 TO CREDIT-HOURS-3.
+           MOVE 0 TO CREDIT-HOURS-4.
+           MOVE 0 TO CREDIT-HOURS-5.
+           IF COURSE-CODE-1 NOT = SPACES
+               MOVE COURSE-CODE-1 TO COURSE-CODE
+               PERFORM 402-READ-COURSE-CREDIT
+               MOVE CREDIT-HOURS-HOLD TO CREDIT-HOURS-1
+           END-IF.
+           IF COURSE-CODE-2 NOT = SPACES
+               MOVE COURSE-CODE-2 TO COURSE-CODE
+               PERFORM 402-READ-COURSE-CREDIT
+               MOVE CREDIT-HOURS-HOLD TO CREDIT-HOURS-2
+           END-IF.
+           IF COURSE-CODE-3 NOT = SPACES
+               MOVE COURSE-CODE-3 TO COURSE-CODE
+               PERFORM 402-READ-COURSE-CREDIT
+               MOVE CREDIT-HOURS-HOLD TO CREDIT-HOURS-3
+           END-IF.
+           IF COURSE-CODE-4 NOT = SPACES
+               MOVE COURSE-CODE-4 TO COURSE-CODE
+               PERFORM 402-READ-COURSE-CREDIT
+               MOVE CREDIT-HOURS-HOLD TO CREDIT-HOURS-4
+           END-IF.
+           IF COURSE-CODE-5 NOT = SPACES
+               MOVE COURSE-CODE-5 TO COURSE-CODE
+               PERFORM 402-READ-COURSE-CREDIT
+               MOVE CREDIT-HOURS-HOLD TO CREDIT-HOURS-5
+           END-IF.
+
+       314-ACCUMULATE-PROGRAM-SUBTOTAL.
+           PERFORM 406-FIND-PROGRAM-SUBTOTAL-ENTRY.
+           IF PST-CURRENT-INDEX > 0
+               ADD 1 TO PST-HEADCOUNT (PST-CURRENT-INDEX)
+               ADD AVERAGE TO PST-AVERAGE-TOTAL (PST-CURRENT-INDEX)
+               ADD TUITION-OWED TO PST-TUITION-TOTAL (PST-CURRENT-INDEX)
+           END-IF.
+           ADD 1 TO GRAND-HEADCOUNT.
+           ADD AVERAGE TO GRAND-AVERAGE-TOTAL.
+           ADD TUITION-OWED TO GRAND-TUITION-TOTAL.
+
+       315-WRITE-PROGRAM-SUBTOTALS.
+           WRITE STUDENT-REPORT FROM PROGRAM-SUMMARY-HEADER.
+           PERFORM 408-WRITE-ONE-SUBTOTAL-LINE
+               VARYING SUB-3 FROM 1 BY 1
+               UNTIL SUB-3 > PROGRAM-SUBTOTAL-COUNT.
+           PERFORM 409-WRITE-GRAND-TOTAL-LINE.
+
+       341-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE-IO
+             AT END      MOVE "YES" TO EOF-FLAG-CHECKPOINT
+             NOT AT END  CONTINUE
+           END-READ.
+
+       342-SAVE-CHECKPOINT.
+           MOVE CKPT-STUDENT-NUMBER    TO CHECKPOINT-LAST-NUMBER.
+           MOVE CKPT-RECORD-COUNT      TO STUDENT-WRITE-COUNT.
+           MOVE CKPT-RECORD-COUNT      TO STUDENT-READ-COUNT.
+           MOVE CKPT-PROBATION-COUNT   TO PROBATION-COUNT.
+           MOVE CKPT-PAYMENT-READ-COUNT      TO PAYMENT-READ-COUNT.
+           MOVE CKPT-PAYMENT-APPLIED-COUNT   TO PAYMENT-APPLIED-COUNT.
+           MOVE CKPT-PAYMENT-UNMATCHED-COUNT TO PAYMENT-UNMATCHED-COUNT.
+           PERFORM 341-READ-CHECKPOINT-RECORD.
+
+       343-WRITE-CHECKPOINT-RECORD.
+           MOVE STUDENT-NUMBER      TO CKPT-STUDENT-NUMBER.
+           MOVE STUDENT-WRITE-COUNT TO CKPT-RECORD-COUNT.
+           MOVE PROBATION-COUNT     TO CKPT-PROBATION-COUNT.
+           MOVE PAYMENT-READ-COUNT      TO CKPT-PAYMENT-READ-COUNT.
+           MOVE PAYMENT-APPLIED-COUNT   TO CKPT-PAYMENT-APPLIED-COUNT.
+           MOVE PAYMENT-UNMATCHED-COUNT TO CKPT-PAYMENT-UNMATCHED-COUNT.
+           WRITE CHECKPOINT-RECORD.
+
+       317-WRITE-EXTRACT-RECORD.
+           MOVE AVERAGE      TO EXTRACT-AVERAGE-EDIT.
+           MOVE TUITION-OWED TO EXTRACT-TUITION-EDIT.
+           MOVE SPACES TO EXTRACT-DETAIL-LINE.
+           STRING
+               STUDENT-NUMBER        DELIMITED BY SIZE
+               ","                   DELIMITED BY SIZE
+               QUOTE                 DELIMITED BY SIZE
+               STUDENT-NAME          DELIMITED BY SIZE
+               QUOTE                 DELIMITED BY SIZE
+               ","                   DELIMITED BY SIZE
+               PROGRAM-OF-STUDY      DELIMITED BY SIZE
+               ","                   DELIMITED BY SIZE
+               EXTRACT-AVERAGE-EDIT  DELIMITED BY SIZE
+               ","                   DELIMITED BY SIZE
+               EXTRACT-TUITION-EDIT  DELIMITED BY SIZE
+               INTO EXTRACT-DETAIL-LINE
+           END-STRING.
+           WRITE EXTRACT-RECORD FROM EXTRACT-DETAIL-LINE.
+
+       316-WRITE-PROBATION-RECORD.
+           MOVE STUDENT-NUMBER   TO PDL-STUDENT-NUMBER.
+           MOVE STUDENT-NAME     TO PDL-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY TO PDL-PROGRAM-OF-STUDY.
+           MOVE AVERAGE          TO PDL-AVERAGE.
+           WRITE PROBATION-REPORT FROM PROBATION-DETAIL-LINE.
+           ADD 1 TO PROBATION-COUNT.
+
+       310-OPEN-RECONCILE-FILES.
+           OPEN  I-O    STUDENT-FILE-IN.
+           IF STATUS-FIELD NOT = "00"
+               MOVE "STUDENT-FILE-IN" TO EL-FILE-NAME-HOLD
+               MOVE "OPEN"            TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD      TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
+           OPEN  INPUT   TUITION-PAYMENT-FILE-IN.
+           IF STATUS-FIELD-PAYMENT NOT = "00"
+               MOVE "TUITION-PAYMENT-IN"      TO EL-FILE-NAME-HOLD
+               MOVE "OPEN"                    TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD-PAYMENT      TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
+           OPEN  OUTPUT  RECON-REPORT-OUT.
+           WRITE RECON-REPORT FROM RECON-REPORT-HEADER.
+
+       311-READ-PAYMENT-RECORD.
+           READ  TUITION-PAYMENT-FILE-IN
+             AT END  MOVE "YES"  TO EOF-FLAG-PAYMENT
+               NOT AT END  ADD 1 TO PAYMENT-READ-COUNT.
+           IF STATUS-FIELD-PAYMENT NOT = "00"
+              AND STATUS-FIELD-PAYMENT NOT = "10"
+               MOVE "TUITION-PAYMENT-IN"      TO EL-FILE-NAME-HOLD
+               MOVE "READ"                    TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD-PAYMENT      TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
+
+       312-CLOSE-RECONCILE-FILES.
+           CLOSE   STUDENT-FILE-IN.
+           CLOSE   TUITION-PAYMENT-FILE-IN.
+           CLOSE   RECON-REPORT-OUT.
+
+       313-APPLY-PAYMENT.
+           MOVE PAYMENT-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ STUDENT-FILE-IN
+             INVALID KEY
+               PERFORM 405-WRITE-UNMATCHED-PAYMENT
+             NOT INVALID KEY
+               PERFORM 404-APPLY-PAYMENT-TO-STUDENT
+           END-READ.
+           IF STATUS-FIELD NOT = "00" AND STATUS-FIELD NOT = "23"
+               MOVE "STUDENT-FILE-IN" TO EL-FILE-NAME-HOLD
+               MOVE "READ"            TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD      TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
+           PERFORM 311-READ-PAYMENT-RECORD.
+
+       401-SEARCH-PROGRAM.
+           READ PROGRAM-FILE-IN
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               MOVE PROGRAM-NAME TO SEARCHED-NAME
+           END-READ.
+           IF STATUS-FIELD-PROGRAM NOT = "00"
+              AND STATUS-FIELD-PROGRAM NOT = "23"
+               MOVE "PROGRAM-FILE-IN"    TO EL-FILE-NAME-HOLD
+               MOVE "READ"               TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD-PROGRAM TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
+
+       402-READ-COURSE-CREDIT.
+      ******************************************************************
+      *A COURSE-CODE with no matching COURSE-CREDIT-FILE-IN record
+      *defaults to 1 credit hour rather than holding up the run, but
+      *that default is still logged (as "DEFAULTED", distinct from a
+      *genuine read error) so a missing course master record doesn't
+      *quietly skew a student's credit-weighted GPA with no trace.
+      ******************************************************************
+           MOVE 1 TO CREDIT-HOURS-HOLD.
+           READ COURSE-CREDIT-FILE-IN
+             INVALID KEY
+               MOVE "COURSE-CREDIT-IN"   TO EL-FILE-NAME-HOLD
+               MOVE "DEFAULTED"          TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD-COURSE  TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+             NOT INVALID KEY
+               MOVE CREDIT-HOURS TO CREDIT-HOURS-HOLD
+           END-READ.
+           IF STATUS-FIELD-COURSE NOT = "00"
+              AND STATUS-FIELD-COURSE NOT = "23"
+               MOVE "COURSE-CREDIT-IN"   TO EL-FILE-NAME-HOLD
+               MOVE "READ"               TO EL-OPERATION-HOLD
+               MOVE STATUS-FIELD-COURSE  TO EL-STATUS-HOLD
+               PERFORM 420-LOG-FILE-ERROR
+           END-IF.
+
+       420-LOG-FILE-ERROR.
+           MOVE EL-FILE-NAME-HOLD TO ELL-FILE-NAME.
+           MOVE EL-OPERATION-HOLD TO ELL-OPERATION.
+           MOVE EL-STATUS-HOLD    TO ELL-STATUS.
+           MOVE STUDENT-NUMBER    TO ELL-STUDENT-NUMBER.
+           WRITE ERROR-LOG-RECORD FROM ERROR-LOG-LINE.
+           ADD 1 TO ERROR-LOG-COUNT.
+
+       406-FIND-PROGRAM-SUBTOTAL-ENTRY.
+           MOVE "NO" TO SUBTOTAL-FOUND-FLAG.
+           PERFORM 407-SEARCH-SUBTOTAL-TABLE
+               VARYING SUB-3 FROM 1 BY 1
+               UNTIL SUBTOTAL-FOUND-FLAG = "YES"
+                  OR SUB-3 > PROGRAM-SUBTOTAL-COUNT.
+           IF SUBTOTAL-FOUND-FLAG = "NO"
+               IF PROGRAM-SUBTOTAL-COUNT < 50
+                   ADD 1 TO PROGRAM-SUBTOTAL-COUNT
+                   MOVE PROGRAM-SUBTOTAL-COUNT TO SUB-3
+                   MOVE PROGRAM-OF-STUDY TO PST-PROGRAM-CODE (SUB-3)
+                   MOVE SEARCHED-NAME    TO PST-PROGRAM-NAME (SUB-3)
+                   MOVE 0 TO PST-HEADCOUNT (SUB-3)
+                   MOVE 0 TO PST-AVERAGE-TOTAL (SUB-3)
+                   MOVE 0 TO PST-TUITION-TOTAL (SUB-3)
+               ELSE
+                   MOVE "SUBTOTAL-TABLE"  TO EL-FILE-NAME-HOLD
+                   MOVE "TABLE FULL"      TO EL-OPERATION-HOLD
+                   MOVE "99"              TO EL-STATUS-HOLD
+                   PERFORM 420-LOG-FILE-ERROR
+                   MOVE 0 TO SUB-3
+               END-IF
+           END-IF.
+           MOVE SUB-3 TO PST-CURRENT-INDEX.
+
+       407-SEARCH-SUBTOTAL-TABLE.
+           IF PST-PROGRAM-CODE (SUB-3) = PROGRAM-OF-STUDY
+               MOVE "YES" TO SUBTOTAL-FOUND-FLAG
+           END-IF.
+
+       408-WRITE-ONE-SUBTOTAL-LINE.
+           MOVE PST-PROGRAM-NAME (SUB-3) TO PSL-PROGRAM-NAME.
+           MOVE PST-HEADCOUNT (SUB-3)    TO PSL-HEADCOUNT.
+           IF PST-HEADCOUNT (SUB-3) > 0
+               COMPUTE PSL-AVERAGE ROUNDED =
+                   PST-AVERAGE-TOTAL (SUB-3) / PST-HEADCOUNT (SUB-3)
+           ELSE
+               MOVE 0 TO PSL-AVERAGE
+           END-IF.
+           MOVE PST-TUITION-TOTAL (SUB-3) TO PSL-TUITION.
+           WRITE STUDENT-REPORT FROM PROGRAM-SUBTOTAL-LINE.
+
+       409-WRITE-GRAND-TOTAL-LINE.
+           MOVE GRAND-HEADCOUNT TO GTL-HEADCOUNT.
+           IF GRAND-HEADCOUNT > 0
+               COMPUTE GTL-AVERAGE ROUNDED =
+                   GRAND-AVERAGE-TOTAL / GRAND-HEADCOUNT
+           ELSE
+               MOVE 0 TO GTL-AVERAGE
+           END-IF.
+           MOVE GRAND-TUITION-TOTAL TO GTL-TUITION.
+           WRITE STUDENT-REPORT FROM GRAND-TOTAL-LINE.
+
+       404-APPLY-PAYMENT-TO-STUDENT.
+           IF PAYMENT-AMOUNT > TUITION-OWED
+               COMPUTE CREDIT-BALANCE =
+                   CREDIT-BALANCE + (PAYMENT-AMOUNT - TUITION-OWED)
+               MOVE 0 TO TUITION-OWED
+           ELSE
+               SUBTRACT PAYMENT-AMOUNT FROM TUITION-OWED
+           END-IF.
+           REWRITE STUDENT-RECORD.
+           ADD 1 TO PAYMENT-APPLIED-COUNT.
+           IF CREDIT-BALANCE > 0
+               MOVE "CREDIT BALANCE" TO RD-STATUS-LABEL
+               MOVE CREDIT-BALANCE   TO RD-AMOUNT
+           ELSE
+               MOVE "BALANCE DUE"    TO RD-STATUS-LABEL
+               MOVE TUITION-OWED     TO RD-AMOUNT
+           END-IF.
+           MOVE STUDENT-NUMBER TO RD-STUDENT-NUMBER.
+           WRITE RECON-REPORT FROM RECON-DETAIL-LINE.
+
+       405-WRITE-UNMATCHED-PAYMENT.
+           MOVE PAYMENT-STUDENT-NUMBER TO RU-STUDENT-NUMBER.
+           MOVE PAYMENT-AMOUNT TO RU-AMOUNT.
+           WRITE RECON-REPORT FROM RECON-UNMATCHED-LINE.
+           ADD 1 TO PAYMENT-UNMATCHED-COUNT.
+
        END PROGRAM PROJECT3-PROGRAM3.
\ No newline at end of file

@@ -1,20 +1,70 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COMPUTE-AVERAGE AS "COMPUTE-AVERAGE".
-       
-       DATA DIVISION.
-           LINKAGE SECTION.
-           01 LS-AVERAGE-OUT PIC 9(3).
-           01 LS-AVERAGE-1 PIC 9(3).
-           01 LS-AVERAGE-2 PIC 9(3).
-           01 LS-AVERAGE-3 PIC 9(3).
-           01 LS-AVERAGE-4 PIC 9(3).
-           01 LS-AVERAGE-5 PIC 9(3).
-               
-       PROCEDURE DIVISION USING
-           LS-AVERAGE-OUT, LS-AVERAGE-1, LS-AVERAGE-2,
-           LS-AVERAGE-3,LS-AVERAGE-4, LS-AVERAGE-5.                   
-           COMPUTE LS-AVERAGE-OUT ROUNDED = (LS-AVERAGE-1 + 
-           LS-AVERAGE-2 + LS-AVERAGE-3 + LS-AVERAGE-4 + 
-           LS-AVERAGE-5) / 5.
-                         
-       EXIT PROGRAM.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPUTE-AVERAGE AS "COMPUTE-AVERAGE".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  TOTAL-CREDITS    PIC 9(3)  VALUE 0.
+       01  TOTAL-POINTS     PIC 9(7)  VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-AVERAGE-OUT PIC 9(3).
+           01 LS-CODE-1 PIC X(7).
+           01 LS-AVERAGE-1 PIC 9(3).
+           01 LS-CREDIT-1 PIC 9(2).
+           01 LS-CODE-2 PIC X(7).
+           01 LS-AVERAGE-2 PIC 9(3).
+           01 LS-CREDIT-2 PIC 9(2).
+           01 LS-CODE-3 PIC X(7).
+           01 LS-AVERAGE-3 PIC 9(3).
+           01 LS-CREDIT-3 PIC 9(2).
+           01 LS-CODE-4 PIC X(7).
+           01 LS-AVERAGE-4 PIC 9(3).
+           01 LS-CREDIT-4 PIC 9(2).
+           01 LS-CODE-5 PIC X(7).
+           01 LS-AVERAGE-5 PIC 9(3).
+           01 LS-CREDIT-5 PIC 9(2).
+
+       PROCEDURE DIVISION USING
+           LS-AVERAGE-OUT, LS-CODE-1, LS-AVERAGE-1, LS-CREDIT-1,
+           LS-CODE-2, LS-AVERAGE-2, LS-CREDIT-2,
+           LS-CODE-3, LS-AVERAGE-3, LS-CREDIT-3,
+           LS-CODE-4, LS-AVERAGE-4, LS-CREDIT-4,
+           LS-CODE-5, LS-AVERAGE-5, LS-CREDIT-5.
+
+           MOVE 0 TO TOTAL-CREDITS.
+           MOVE 0 TO TOTAL-POINTS.
+
+           IF LS-CODE-1 NOT = SPACES
+               COMPUTE TOTAL-POINTS =
+                   TOTAL-POINTS + (LS-AVERAGE-1 * LS-CREDIT-1)
+               ADD LS-CREDIT-1 TO TOTAL-CREDITS
+           END-IF.
+           IF LS-CODE-2 NOT = SPACES
+               COMPUTE TOTAL-POINTS =
+                   TOTAL-POINTS + (LS-AVERAGE-2 * LS-CREDIT-2)
+               ADD LS-CREDIT-2 TO TOTAL-CREDITS
+           END-IF.
+           IF LS-CODE-3 NOT = SPACES
+               COMPUTE TOTAL-POINTS =
+                   TOTAL-POINTS + (LS-AVERAGE-3 * LS-CREDIT-3)
+               ADD LS-CREDIT-3 TO TOTAL-CREDITS
+           END-IF.
+           IF LS-CODE-4 NOT = SPACES
+               COMPUTE TOTAL-POINTS =
+                   TOTAL-POINTS + (LS-AVERAGE-4 * LS-CREDIT-4)
+               ADD LS-CREDIT-4 TO TOTAL-CREDITS
+           END-IF.
+           IF LS-CODE-5 NOT = SPACES
+               COMPUTE TOTAL-POINTS =
+                   TOTAL-POINTS + (LS-AVERAGE-5 * LS-CREDIT-5)
+               ADD LS-CREDIT-5 TO TOTAL-CREDITS
+           END-IF.
+
+           IF TOTAL-CREDITS > 0
+               COMPUTE LS-AVERAGE-OUT ROUNDED =
+                   TOTAL-POINTS / TOTAL-CREDITS
+           ELSE
+               MOVE 0 TO LS-AVERAGE-OUT
+           END-IF.
+
+       EXIT PROGRAM.

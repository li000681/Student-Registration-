@@ -0,0 +1,218 @@
+      ******************************************************************
+      * This program maintains INDEXED-STUFILE from a transaction file
+      * of add/change/delete codes keyed on STUDENT-NUMBER, and writes
+      * a log of what was applied, rejected, and why.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT3-PROGRAM4 AS "PROJECT3-PROGRAM4".
+       AUTHOR.  SHURONG HAN and YING YANG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  STUDENT-FILE-IO
+                ASSIGN TO "C:\COBOL\INDEXED-STUFILE"
+                ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS STUDENT-NUMBER
+                   FILE STATUS IS STATUS-FIELD.
+           SELECT  STUDENT-TRANS-FILE-IN
+                ASSIGN TO "C:\COBOL\STUDENT-TRANS.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  TRANS-LOG-FILE-OUT
+                ASSIGN TO "C:\COBOL\TRANS-LOG.TXT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE  SECTION.
+       FD  STUDENT-FILE-IO.
+       01 STUDENT-RECORD.
+           05   STUDENT-NUMBER    PIC 9(6).
+           05   TUITION-OWED      PIC 9(4)V99.
+           05   STUDENT-NAME      PIC X(40).
+           05   PROGRAM-OF-STUDY  PIC X(5).
+           05   COURSE-CODE-1     PIC X(7).
+           05   COURSE-AVERAGE-1  PIC 9(3).
+           05   COURSE-CODE-2     PIC X(7).
+           05   COURSE-AVERAGE-2  PIC 9(3).
+           05   COURSE-CODE-3     PIC X(7).
+           05   COURSE-AVERAGE-3  PIC 9(3).
+           05   COURSE-CODE-4     PIC X(7).
+           05   COURSE-AVERAGE-4  PIC 9(3).
+           05   COURSE-CODE-5     PIC X(7).
+           05   COURSE-AVERAGE-5  PIC 9(3).
+           05   CREDIT-BALANCE    PIC 9(4)V99.
+
+       FD  STUDENT-TRANS-FILE-IN.
+       01 STUDENT-TRANS-RECORD.
+           05   TRANS-CODE              PIC X(1).
+               88  TRANS-IS-ADD         VALUE "A".
+               88  TRANS-IS-CHANGE      VALUE "C".
+               88  TRANS-IS-DELETE      VALUE "D".
+           05   TRANS-STUDENT-NUMBER    PIC 9(6).
+           05   TRANS-TUITION-OWED      PIC 9(4)V99.
+           05   TRANS-STUDENT-NAME      PIC X(40).
+           05   TRANS-PROGRAM-OF-STUDY  PIC X(5).
+           05   TRANS-COURSE-CODE-1     PIC X(7).
+           05   TRANS-COURSE-AVERAGE-1  PIC 9(3).
+           05   TRANS-COURSE-CODE-2     PIC X(7).
+           05   TRANS-COURSE-AVERAGE-2  PIC 9(3).
+           05   TRANS-COURSE-CODE-3     PIC X(7).
+           05   TRANS-COURSE-AVERAGE-3  PIC 9(3).
+           05   TRANS-COURSE-CODE-4     PIC X(7).
+           05   TRANS-COURSE-AVERAGE-4  PIC 9(3).
+           05   TRANS-COURSE-CODE-5     PIC X(7).
+           05   TRANS-COURSE-AVERAGE-5  PIC 9(3).
+
+       FD  TRANS-LOG-FILE-OUT.
+       01  TRANS-LOG-RECORD.
+           05   LOG-LINE          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+        01  CONTROL-FIELDS.
+           05   EOF-FLAG-TRANS    PIC X(3).
+           05   STATUS-FIELD      PIC X(2).
+
+       01  TRANS-READ-COUNT       PIC 9(4)  VALUE 0.
+       01  TRANS-ADD-COUNT        PIC 9(4)  VALUE 0.
+       01  TRANS-CHANGE-COUNT     PIC 9(4)  VALUE 0.
+       01  TRANS-DELETE-COUNT     PIC 9(4)  VALUE 0.
+       01  TRANS-REJECT-COUNT     PIC 9(4)  VALUE 0.
+
+       01  TRANS-LOG-LINE.
+           05  LL-STUDENT-NUMBER  PIC 9(6).
+           05  FILLER             PIC X(4)  VALUE   SPACES.
+           05  LL-TRANS-CODE      PIC X(1).
+           05  FILLER             PIC X(3)  VALUE   SPACES.
+           05  LL-RESULT          PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       100-MAINTAIN-STUDENT-FILE.
+           PERFORM 200-INITIATE-MAINTENANCE.
+           PERFORM 201-PROCESS-TRANSACTION
+               UNTIL EOF-FLAG-TRANS = "YES".
+           PERFORM 202-TERMINATE-MAINTENANCE.
+           STOP RUN.
+
+       200-INITIATE-MAINTENANCE.
+           PERFORM  300-OPEN-FILES.
+           PERFORM  301-READ-TRANSACTION.
+
+       201-PROCESS-TRANSACTION.
+           PERFORM  400-APPLY-TRANSACTION.
+           PERFORM  301-READ-TRANSACTION.
+
+       202-TERMINATE-MAINTENANCE.
+           PERFORM 307-CLOSE-FILES.
+           PERFORM 308-DISPLAY-AUDIT-COUNTERS.
+
+       300-OPEN-FILES.
+           OPEN  I-O    STUDENT-FILE-IO.
+           OPEN  INPUT  STUDENT-TRANS-FILE-IN.
+           OPEN  OUTPUT TRANS-LOG-FILE-OUT.
+
+       301-READ-TRANSACTION.
+           READ  STUDENT-TRANS-FILE-IN
+             AT END  MOVE "YES"  TO EOF-FLAG-TRANS
+               NOT AT END  ADD 1 TO TRANS-READ-COUNT.
+
+       307-CLOSE-FILES.
+           CLOSE   STUDENT-FILE-IO.
+           CLOSE   STUDENT-TRANS-FILE-IN.
+           CLOSE   TRANS-LOG-FILE-OUT.
+
+       308-DISPLAY-AUDIT-COUNTERS.
+           DISPLAY "Transactions read: " TRANS-READ-COUNT.
+           DISPLAY "Students added: " TRANS-ADD-COUNT.
+           DISPLAY "Students changed: " TRANS-CHANGE-COUNT.
+           DISPLAY "Students deleted: " TRANS-DELETE-COUNT.
+           DISPLAY "Transactions rejected: " TRANS-REJECT-COUNT.
+
+       400-APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRANS-IS-ADD
+                   PERFORM 401-ADD-STUDENT
+               WHEN TRANS-IS-CHANGE
+                   PERFORM 402-CHANGE-STUDENT
+               WHEN TRANS-IS-DELETE
+                   PERFORM 403-DELETE-STUDENT
+               WHEN OTHER
+                   PERFORM 404-REJECT-TRANSACTION
+           END-EVALUATE.
+
+       401-ADD-STUDENT.
+           MOVE TRANS-STUDENT-NUMBER    TO STUDENT-NUMBER.
+           MOVE TRANS-TUITION-OWED      TO TUITION-OWED.
+           MOVE TRANS-STUDENT-NAME      TO STUDENT-NAME.
+           MOVE TRANS-PROGRAM-OF-STUDY  TO PROGRAM-OF-STUDY.
+           MOVE TRANS-COURSE-CODE-1     TO COURSE-CODE-1.
+           MOVE TRANS-COURSE-AVERAGE-1  TO COURSE-AVERAGE-1.
+           MOVE TRANS-COURSE-CODE-2     TO COURSE-CODE-2.
+           MOVE TRANS-COURSE-AVERAGE-2  TO COURSE-AVERAGE-2.
+           MOVE TRANS-COURSE-CODE-3     TO COURSE-CODE-3.
+           MOVE TRANS-COURSE-AVERAGE-3  TO COURSE-AVERAGE-3.
+           MOVE TRANS-COURSE-CODE-4     TO COURSE-CODE-4.
+           MOVE TRANS-COURSE-AVERAGE-4  TO COURSE-AVERAGE-4.
+           MOVE TRANS-COURSE-CODE-5     TO COURSE-CODE-5.
+           MOVE TRANS-COURSE-AVERAGE-5  TO COURSE-AVERAGE-5.
+           MOVE 0                       TO CREDIT-BALANCE.
+           WRITE STUDENT-RECORD
+             INVALID KEY
+               MOVE "REJECTED - DUPLICATE"     TO LL-RESULT
+               ADD 1 TO TRANS-REJECT-COUNT
+             NOT INVALID KEY
+               MOVE "ADDED"                    TO LL-RESULT
+               ADD 1 TO TRANS-ADD-COUNT
+           END-WRITE.
+           PERFORM 405-WRITE-TRANS-LOG.
+
+       402-CHANGE-STUDENT.
+           MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ STUDENT-FILE-IO
+             INVALID KEY
+               MOVE "REJECTED - NOT ON FILE"   TO LL-RESULT
+               ADD 1 TO TRANS-REJECT-COUNT
+             NOT INVALID KEY
+               MOVE TRANS-TUITION-OWED      TO TUITION-OWED
+               MOVE TRANS-STUDENT-NAME      TO STUDENT-NAME
+               MOVE TRANS-PROGRAM-OF-STUDY  TO PROGRAM-OF-STUDY
+               MOVE TRANS-COURSE-CODE-1     TO COURSE-CODE-1
+               MOVE TRANS-COURSE-AVERAGE-1  TO COURSE-AVERAGE-1
+               MOVE TRANS-COURSE-CODE-2     TO COURSE-CODE-2
+               MOVE TRANS-COURSE-AVERAGE-2  TO COURSE-AVERAGE-2
+               MOVE TRANS-COURSE-CODE-3     TO COURSE-CODE-3
+               MOVE TRANS-COURSE-AVERAGE-3  TO COURSE-AVERAGE-3
+               MOVE TRANS-COURSE-CODE-4     TO COURSE-CODE-4
+               MOVE TRANS-COURSE-AVERAGE-4  TO COURSE-AVERAGE-4
+               MOVE TRANS-COURSE-CODE-5     TO COURSE-CODE-5
+               MOVE TRANS-COURSE-AVERAGE-5  TO COURSE-AVERAGE-5
+               REWRITE STUDENT-RECORD
+               MOVE "CHANGED"                  TO LL-RESULT
+               ADD 1 TO TRANS-CHANGE-COUNT
+           END-READ.
+           PERFORM 405-WRITE-TRANS-LOG.
+
+       403-DELETE-STUDENT.
+           MOVE TRANS-STUDENT-NUMBER TO STUDENT-NUMBER.
+           DELETE STUDENT-FILE-IO RECORD
+             INVALID KEY
+               MOVE "REJECTED - NOT ON FILE"   TO LL-RESULT
+               ADD 1 TO TRANS-REJECT-COUNT
+             NOT INVALID KEY
+               MOVE "DELETED"                  TO LL-RESULT
+               ADD 1 TO TRANS-DELETE-COUNT
+           END-DELETE.
+           PERFORM 405-WRITE-TRANS-LOG.
+
+       404-REJECT-TRANSACTION.
+           MOVE "REJECTED - BAD CODE" TO LL-RESULT.
+           ADD 1 TO TRANS-REJECT-COUNT.
+           PERFORM 405-WRITE-TRANS-LOG.
+
+       405-WRITE-TRANS-LOG.
+           MOVE TRANS-STUDENT-NUMBER TO LL-STUDENT-NUMBER.
+           MOVE TRANS-CODE           TO LL-TRANS-CODE.
+           WRITE TRANS-LOG-RECORD FROM TRANS-LOG-LINE.
+
+       END PROGRAM PROJECT3-PROGRAM4.
